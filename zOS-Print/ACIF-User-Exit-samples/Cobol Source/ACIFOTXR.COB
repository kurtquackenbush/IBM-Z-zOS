@@ -0,0 +1,223 @@
+000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
+000200* UPDATE ON 8 Aug 2026 AT 00:00:00 BY  MAINT     VERSION 01  *
+000300 ID DIVISION.
+000400 PROGRAM-ID. ACIFOTXR.
+000500 AUTHOR. MAINTENANCE.
+000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000700
+000800               This program is a companion retrieval batch job
+000900               for the ACIFOTX output exit's page archive,
+001000               AFPPAGOT-FILE, and its division/store index,
+001100               STOREIDX-FILE.
+001200
+001300               Given a division code and store code on a SYSIN
+001400               control card, this program looks the pair up in
+001500               STOREIDX-FILE to get the starting and ending
+001600               relative record numbers for that store's segment,
+001700               then reads just that range out of the AFPPAGOT-FILE
+001800               RRDS and rewrites it to REPRINT-FILE so the store's
+001900               pages can be reprinted without redriving the
+002000               original ACIF job against the full AFP stream.
+002100
+002200               SYSIN control card layout:
+002300                 COLUMNS  1- 2   DIVISION CODE
+002400                 COLUMNS  3- 4   STORE CODE
+002500
+002600 DATE-WRITTEN. 08 AUG 26.
+002700 DATE-COMPILED.
+002800 SECURITY. IBM SAMPLE CODE ONLY.
+002900 TITLE 'ACIF Archive Reprint-by-Store Retrieval'.
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-370.
+003300 OBJECT-COMPUTER. IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CONTROL-FILE         ASSIGN TO SYSIN,
+003700                                 ORGANIZATION SEQUENTIAL,
+003800                                 FILE STATUS CONTROL-STATUS.
+003900     SELECT STOREIDX-FILE        ASSIGN TO STOREIDX,
+004000                                 ORGANIZATION INDEXED,
+004100                                 ACCESS MODE RANDOM,
+004200                                 RECORD KEY STOREIDX-KEY,
+004300                                 FILE STATUS STOREIDX-STATUS.
+004400     SELECT AFPPAGOT-FILE        ASSIGN TO DYNAMIC
+004410                                 AFPPAGOT-DDNAME,
+004500                                 ORGANIZATION RELATIVE,
+004600                                 ACCESS MODE SEQUENTIAL,
+004700                                 FILE STATUS AFPPAGOT-STATUS
+004800                                             VSAM-STATUS,
+004900                                 RELATIVE KEY AFPPAGOT-REC.
+005000     SELECT REPRINT-FILE         ASSIGN TO REPRINT,
+005100                                 ORGANIZATION RELATIVE,
+005200                                 ACCESS MODE SEQUENTIAL,
+005300                                 FILE STATUS REPRINT-STATUS
+005400                                             REPRINT-VSAM-STATUS,
+005500                                 RELATIVE KEY REPRINT-REC.
+005600     EJECT
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  CONTROL-FILE.
+006000 01  CONTROL-RECORD.
+006100     05  CC-DIVISION-CODE        PIC 99.
+006200     05  CC-STORE-CODE           PIC 99.
+006300     05  FILLER                  PIC X(76).
+006400 FD  STOREIDX-FILE.
+006500     COPY STOREIDX.
+006600 FD  AFPPAGOT-FILE,
+006700     RECORD VARYING DEPENDING ON AFPPAGOT-LENGTH.
+006800     COPY AFPAGOT
+006900          REPLACING ==:PREFIX:== BY ==AFPPAGOT==.
+007000 FD  REPRINT-FILE,
+007100     RECORD VARYING DEPENDING ON REPRINT-LENGTH.
+007200     COPY AFPAGOT
+007300          REPLACING ==:PREFIX:== BY ==REPRINT==.
+007400     EJECT
+007500 WORKING-STORAGE SECTION.
+007600 77  PGMNAME                 PIC X(8) VALUE 'ACIFOTXR'.
+007700 77  CONTROL-STATUS          PIC 99.
+007800     88  CONTROL-OK          VALUE 00.
+007900     88  CONTROL-EOF         VALUE 10.
+008000 77  STOREIDX-STATUS         PIC 99.
+008100     88  STOREIDX-OK         VALUE 00.
+008200     88  STOREIDX-NOTFOUND   VALUE 23.
+008300 77  AFPPAGOT-STATUS         PIC 99.
+008400     88  AFPPAGOT-OK         VALUE 00.
+008500     88  AFPPAGOT-EOF        VALUE 10.
+008600 77  REPRINT-STATUS          PIC 99.
+008700     88  REPRINT-OK          VALUE 00.
+008800 77  RECORDS-REPRINTED       PIC S9(8) BINARY VALUE ZERO.
+008900 77  RUN-RETURN-CODE         PIC S9(4) BINARY VALUE ZERO.
+008950 77  AFPPAGOT-RANGE-SWITCH   PIC X    VALUE 'N'.
+008960     88  AFPPAGOT-RANGE-DONE VALUE 'Y'.
+009000     SKIP1
+009100 01  VSAM-STATUS.
+009200     05  VSAM-RC                 PIC 9(4) COMP.
+009300     05  VSAM-FCT-CODE           PIC 9(1) COMP.
+009400     05  VSAM-FDBK-CODE          PIC 9(3) COMP.
+009500 01  REPRINT-VSAM-STATUS.
+009600     05  REPRINT-VSAM-RC         PIC 9(4) COMP.
+009700     05  REPRINT-VSAM-FCT-CODE   PIC 9(1) COMP.
+009800     05  REPRINT-VSAM-FDBK-CODE  PIC 9(3) COMP.
+009900     SKIP1
+010000 01  AFPPAGOT-LENGTH             PIC 9(8) BINARY.
+010010 01  AFPPAGOT-REC                PIC 9(8) BINARY.
+010020 01  AFPPAGOT-DDNAME             PIC X(8) VALUE 'AFPPAGOT'.
+010100 01  REPRINT-LENGTH              PIC 9(8) BINARY.
+010110 01  REPRINT-REC                 PIC 9(8) BINARY.
+010120 01  SAVE-START-REC              PIC 9(8) BINARY.
+010130 01  SAVE-END-REC                PIC 9(8) BINARY.
+010200     EJECT
+010300 PROCEDURE DIVISION.
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE.
+010600     PERFORM 2000-LOOKUP-STORE.
+010700     PERFORM 3000-COPY-STORE-RANGE.
+010800     PERFORM 4000-TERMINATE.
+010900     MOVE RUN-RETURN-CODE TO RETURN-CODE.
+011000     STOP RUN.
+011100     SKIP1
+011200 1000-INITIALIZE.
+011300     OPEN INPUT CONTROL-FILE.
+011400     IF NOT CONTROL-OK
+011500        DISPLAY PGMNAME, ' CONTROL-FILE OPEN FAILED, STATUS '
+011600                CONTROL-STATUS;
+011700        MOVE 16 TO RUN-RETURN-CODE;
+011800        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+011900        STOP RUN
+012100     END-IF;
+012200     READ CONTROL-FILE INTO CONTROL-RECORD
+012300       AT END
+012400        DISPLAY PGMNAME, ' NO CONTROL CARD SUPPLIED ON SYSIN.';
+012500        MOVE 16 TO RUN-RETURN-CODE;
+012600        CLOSE CONTROL-FILE;
+012700        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+012800        STOP RUN
+012900     END-READ;
+013000     CLOSE CONTROL-FILE.
+013100     OPEN INPUT STOREIDX-FILE.
+013200     IF NOT STOREIDX-OK
+013300        DISPLAY PGMNAME, ' STOREIDX-FILE OPEN FAILED, STATUS '
+013400                STOREIDX-STATUS;
+013500        MOVE 16 TO RUN-RETURN-CODE;
+013600        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+013700        STOP RUN
+013800     END-IF.
+013900     SKIP1
+014000 2000-LOOKUP-STORE.
+014100     MOVE CC-DIVISION-CODE TO STOREIDX-DIVISION-CODE.
+014200     MOVE CC-STORE-CODE    TO STOREIDX-STORE-CODE.
+014300     READ STOREIDX-FILE
+014400       INVALID KEY
+014500        DISPLAY PGMNAME, ' NO INDEX ENTRY FOR DIVISION '
+014600                CC-DIVISION-CODE, ' STORE ', CC-STORE-CODE;
+014700        CLOSE STOREIDX-FILE;
+014800        MOVE 20 TO RUN-RETURN-CODE;
+014900        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+015000        STOP RUN
+015100     END-READ.
+015200     DISPLAY PGMNAME, ' REPRINTING DIVISION '
+015250             STOREIDX-DIVISION-CODE
+015300             ' STORE ' STOREIDX-STORE-CODE
+015400             ' RECORDS ' STOREIDX-START-REC ' THRU '
+015500             STOREIDX-END-REC.
+015550     MOVE STOREIDX-DDNAME TO AFPPAGOT-DDNAME.
+015560     MOVE STOREIDX-START-REC TO SAVE-START-REC.
+015570     MOVE STOREIDX-END-REC   TO SAVE-END-REC.
+015600     CLOSE STOREIDX-FILE.
+015700     SKIP1
+015800 3000-COPY-STORE-RANGE.
+015900     OPEN INPUT AFPPAGOT-FILE.
+016000     IF NOT AFPPAGOT-OK
+016100        DISPLAY PGMNAME, ' AFPPAGOT-FILE OPEN FAILED, STATUS '
+016200                AFPPAGOT-STATUS;
+016300        MOVE 16 TO RUN-RETURN-CODE;
+016400        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+016500        STOP RUN
+016600     END-IF.
+016700     OPEN OUTPUT REPRINT-FILE.
+016800     IF NOT REPRINT-OK
+016900        DISPLAY PGMNAME, ' REPRINT-FILE OPEN FAILED, STATUS '
+017000                REPRINT-STATUS;
+017100        CLOSE AFPPAGOT-FILE;
+017200        MOVE 16 TO RUN-RETURN-CODE;
+017300        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+017400        STOP RUN
+017500     END-IF.
+017600     MOVE ZERO TO REPRINT-REC.
+017700     MOVE SAVE-START-REC TO AFPPAGOT-REC.
+017800     START AFPPAGOT-FILE KEY IS EQUAL TO AFPPAGOT-REC
+017900       INVALID KEY
+018000        DISPLAY PGMNAME, ' START FAILED FOR RECORD '
+018100                AFPPAGOT-REC;
+018110        CLOSE AFPPAGOT-FILE;
+018120        CLOSE REPRINT-FILE;
+018130        MOVE 16 TO RUN-RETURN-CODE;
+018140        MOVE RUN-RETURN-CODE TO RETURN-CODE;
+018150        STOP RUN
+018200     END-START.
+018300     PERFORM 3100-COPY-ONE-RECORD UNTIL AFPPAGOT-RANGE-DONE.
+020000     CLOSE AFPPAGOT-FILE.
+020100     CLOSE REPRINT-FILE.
+020200     SKIP1
+020210 3100-COPY-ONE-RECORD.
+020220     READ AFPPAGOT-FILE
+020230       AT END
+020240        SET AFPPAGOT-RANGE-DONE TO TRUE
+020250       NOT AT END
+020260        IF AFPPAGOT-REC > SAVE-END-REC THEN
+020270           SET AFPPAGOT-RANGE-DONE TO TRUE
+020280        ELSE
+020290           ADD 1 TO REPRINT-REC;
+020300           MOVE AFPPAGOT-LENGTH TO REPRINT-LENGTH;
+020310           WRITE REPRINT-RECORD FROM AFPPAGOT-RECORD
+020320             INVALID KEY
+020330              DISPLAY PGMNAME, ' REPRINT-FILE WRITE INVALID KEY.'
+020340                      ' FILE STATUS ', REPRINT-STATUS
+020350           END-WRITE;
+020360           ADD 1 TO RECORDS-REPRINTED
+020370        END-IF
+020380     END-READ.
+020390     SKIP1
+020400 4000-TERMINATE.
+020400     DISPLAY PGMNAME, ' RECORDS REPRINTED : ', RECORDS-REPRINTED.
