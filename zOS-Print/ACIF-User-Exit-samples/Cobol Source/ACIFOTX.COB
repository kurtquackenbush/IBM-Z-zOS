@@ -1,5 +1,6 @@
 000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
 000200* UPDATE ON 9 Apr 2018 AT 15:33:56 BY  HOWARDT VERSION 01  *      00020004
+000201* UPDATE ON 8 Aug 2026 AT 00:00:00 BY  MAINT     VERSION 02  *    !@13
 000300 ID DIVISION.                                                     00030003
 000400 PROGRAM-ID. ACIFOTX.                                             00040003
 000500 AUTHOR. TURETZKY--HYDRA.                                         00050003
@@ -78,12 +79,34 @@
 006400 OBJECT-COMPUTER. IBM-370.                                        00610003
 006500 INPUT-OUTPUT SECTION.                                            00620003
 006600 FILE-CONTROL.                                                    00630003
-006700     SELECT AFPPAGOT-FILE        ASSIGN TO AFPPAGOT,              00640003
+006700     SELECT AFPPAGOT-FILE        ASSIGN TO DYNAMIC                00640003
+006710                                 AFPPAGOT-DDNAME,                 !@07
 006800                                 ORGANIZATION RELATIVE,           00650003
 006900                                 ACCESS MODE SEQUENTIAL,          00660003
 007000                                 FILE STATUS AFPPAGOT-STATUS      00670003
 007100                                             VSAM-STATUS,         00680003
 007200                                 RELATIVE KEY AFPPAGOT-REC.       00690003
+007210     SELECT STOREIDX-FILE        ASSIGN TO STOREIDX,              !@02
+007220                                 ORGANIZATION INDEXED,            !@02
+007230                                 ACCESS MODE DYNAMIC,             !@02
+007240                                 RECORD KEY STOREIDX-KEY          !@02
+007250                                 FILE STATUS STOREIDX-STATUS      !@02
+007251                                             STOREIDX-VSAM-STATUS.!@11
+007260     SELECT PAGEATTR-FILE       ASSIGN TO PAGEATTR,               !@08
+007261                                 ORGANIZATION INDEXED,            !@08
+007262                                 ACCESS MODE DYNAMIC,             !@08
+007263                                 RECORD KEY PAGEATTR-KEY          !@08
+007264                                 FILE STATUS PAGEATTR-STATUS      !@08
+007265                                             PAGEATTR-VSAM-STATUS.!@11
+007270     SELECT AUDIT-FILE          ASSIGN TO AUDITLOG,               !@09
+007271                                 ORGANIZATION SEQUENTIAL,         !@09
+007272                                 FILE STATUS AUDIT-STATUS.        !@09
+007280     SELECT CHKPT-FILE          ASSIGN TO CHKPOINT,               !@10
+007281                                 ORGANIZATION RELATIVE,           !@10
+007282                                 ACCESS MODE RANDOM,              !@10
+007283                                 RELATIVE KEY CHKPT-KEY           !@10
+007284                                 FILE STATUS CHKPT-STATUS         !@10
+007285                                             CHKPT-VSAM-STATUS.   !@11
 007300     EJECT                                                        00700003
 007400 DATA DIVISION.                                                   00710003
 007500 FILE SECTION.                                                    00720003
@@ -91,20 +114,75 @@
 007700     RECORD VARYING DEPENDING ON AFPPAGOT-LENGTH.                 00740003
 007800     COPY AFPAGOT                                                 00750003
 007900          REPLACING ==:PREFIX:== BY ==AFPPAGOT==.                 00760003
+007910 FD  STOREIDX-FILE.                                               !@02
+007920     COPY STOREIDX.                                               !@02
+007930 FD  PAGEATTR-FILE.                                               !@08
+007940     COPY PAGEATTR.                                               !@08
+007950 FD  AUDIT-FILE.                                                  !@09
+007960     COPY AUDIT.                                                  !@09
+007970 FD  CHKPT-FILE.                                                  !@10
+007980     COPY CHKPOINT.                                                !@10
 008000 WORKING-STORAGE SECTION.                                         00770003
 008100 77  PGMNAME                 PIC X(8) VALUE 'ACIFOTX'.            00780003
 008200 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01   3
+008210 77  ABD-PGM                 PIC X(8) VALUE 'CEE3ABD'.              !@12
 008300 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.            00800003
+008302 77  ABD-ABEND-CODE          PIC 9(9) BINARY VALUE 12.              !@12
+008304 77  ABD-CLEANUP-OPTION      PIC 9(9) BINARY VALUE 0.               !@12
+008305 77  ABEND-TITLE             PIC X(40)                            !@11
+008306     VALUE 'ACIFOTX ABEND - SEE SYSOUT FOR REASON'.                !@12
 008310 77  ABEND-OPTS              PIC X(255)                           !@01
 008320     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
 008400 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.         00810003
 008500 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.         00820003
+008505 77  TOTAL-LINE-COUNT        PIC S9(8) BINARY VALUE ZERO.          !@12
+008507 77  EXTENT-LINE-COUNT       PIC S9(8) BINARY VALUE ZERO.          !@13
 008600 77  AFPPAGOT-STATUS         PIC 99.                              00830003
 008700     88  AFPPAGOT-OK         VALUE 00.                            00840003
 008800 77  AFPPAGOT-EOF-FLAG       PIC X    VALUE LOW-VALUE.            00850003
 008900     88  AFPPAGOT-EOF        VALUE HIGH-VALUE.                    00860003
 009000 77  AFPPAGOT-ERROR-FLAG     PIC X    VALUE LOW-VALUE.            00870003
 009100     88  AFPPAGOT-ERROR      VALUE HIGH-VALUE.                    00880003
+009110 77  STOREIDX-STATUS         PIC 99.                              !@02
+009120     88  STOREIDX-OK         VALUE 00.                            !@02
+009130     88  STOREIDX-DUPKEY     VALUE 22.                            !@02
+009131 77  PAGEATTR-STATUS         PIC 99.                              !@08
+009132     88  PAGEATTR-OK         VALUE 00.                            !@08
+009133 77  AUDIT-STATUS            PIC 99.                              !@09
+009134     88  AUDIT-OK            VALUE 00.                            !@09
+009135 77  CHKPT-STATUS            PIC 99.                               !@10
+009136     88  CHKPT-OK            VALUE 00.                             !@10
+009137 77  CHKPT-KEY               PIC 9(8) BINARY VALUE 1.               !@10
+009138 77  RESTART-SWITCH          PIC X    VALUE 'N'.                    !@10
+009139     88  RESTART-RUN         VALUE 'Y'.                             !@10
+009142 77  CHKPT-EXISTS-SWITCH     PIC X    VALUE 'N'.                    !@10
+009144     88  CHKPT-HAVE-RECORD   VALUE 'Y'.                             !@10
+009145 01  STOREIDX-VSAM-STATUS.                                         !@11
+009146     05  STOREIDX-VSAM-RC         PIC 9(4) COMP.                   !@11
+009147     05  STOREIDX-VSAM-FCT-CODE   PIC 9(1) COMP.                   !@11
+009148     05  STOREIDX-VSAM-FDBK-CODE  PIC 9(3) COMP.                   !@11
+009149 01  PAGEATTR-VSAM-STATUS.                                         !@11
+009151     05  PAGEATTR-VSAM-RC         PIC 9(4) COMP.                   !@11
+009152     05  PAGEATTR-VSAM-FCT-CODE   PIC 9(1) COMP.                   !@11
+009153     05  PAGEATTR-VSAM-FDBK-CODE  PIC 9(3) COMP.                   !@11
+009154 01  CHKPT-VSAM-STATUS.                                            !@11
+009155     05  CHKPT-VSAM-RC            PIC 9(4) COMP.                   !@11
+009156     05  CHKPT-VSAM-FCT-CODE      PIC 9(1) COMP.                   !@11
+009157     05  CHKPT-VSAM-FDBK-CODE     PIC 9(3) COMP.                   !@11
+009140 77  PREV-NOP-FLAG           PIC X    VALUE LOW-VALUE.            !@02
+009150     88  PREV-NOP-SEEN       VALUE HIGH-VALUE.                    !@02
+009160 01  PREV-NOP-DATA.                                                !@02
+009170     05  PREV-DIVISION-CODE  PIC 99   VALUE ZERO.                 !@02
+009180     05  PREV-STORE-CODE     PIC 99   VALUE ZERO.                 !@02
+009190 77  INDEX-ERROR-COUNT       PIC S9(4) BINARY VALUE ZERO.         !@04
+009191 77  AFPPAGOT-DDNAME         PIC X(8) VALUE 'AFPPAGOT'.           !@07
+009192 77  DIVISION-DDNAME-SUFFIX  PIC 99.                              !@07
+009193 77  NEW-AFPPAGOT-DDNAME     PIC X(8).                             !@11
+009194 77  TOTAL-AFPPAGOT-REC      PIC 9(8) BINARY VALUE ZERO.           !@11
+009195 77  TOTAL-PAGE-COUNT        PIC S9(8) BINARY VALUE ZERO.          !@11
+009197 77  INDEX-TAG-FLAGGED-SWITCH PIC X   VALUE 'N'.                   !@11
+009198     88  INDEX-TAG-ALREADY-FLAGGED VALUE 'Y'.                     !@11
+009199 77  MAX-DIVISION-CODE-SEEN  PIC 99   VALUE ZERO.                  !@12
 009200     SKIP2                                                        00890003
 009300 01  AFPPAGOT-LENGTH         PIC 9(8) BINARY.                     00900003
 009400     SKIP2                                                        00910003
@@ -114,6 +192,14 @@
 009800     05  VSAM-FCT-CODE           PIC 9(1) COMP.                   00950003
 009900     05  VSAM-FDBK-CODE          PIC 9(3) COMP.                   00960003
 010000     SKIP1                                                        00970003
+009910 01  TRAILER-RECORD.                                              !@03
+009920     05  TRLR-EYECATCHER         PIC X(8) VALUE 'TRAILER*'.       !@03
+009930     05  TRLR-REC-COUNT          PIC 9(8) BINARY.                 !@03
+009940     05  TRLR-PAGE-COUNT         PIC S9(8) BINARY.                !@03
+009950     05  TRLR-LINE-COUNT         PIC S9(8) BINARY.                !@03
+009960     05  TRLR-RUN-DATE           PIC 9(6).                        !@03
+009970     05  TRLR-RUN-TIME           PIC 9(8).                        !@03
+009980     SKIP1                                                        !@03
 010100 01  DATE-DATA.                                                   00980003
 010200   05  RUN-DATE.                                                  00990003
 010300     10 RUN-YY                 PIC 99.                            01000003
@@ -200,6 +286,13 @@
 018400* no special action is necessary at EOF.                          01810003
 018500     IF OUT-EOF                                                   01820003
 018600      THEN                                                        01830003
+018605* Skip the close/trailer/checkpoint work if ACIF hits EOF on its  !@13
+018607* very first call - the OUT-FIRST open never ran, so none of      !@13
+018608* AFPPAGOT-FILE/STOREIDX-FILE/PAGEATTR-FILE/AUDIT-FILE/CHKPT-FILE  !@13
+018609* is open to close or write to.                                   !@13
+018610       IF OUT-NOTFIRST THEN                                        !@13
+018611          PERFORM 0900-END-OF-JOB                                  !@13
+018612       END-IF;                                                     !@13
 018700       DISPLAY PGMNAME, ' EOF REACHED.';                          01840003
 018800       GOBACK;                                                    01850003
 018900     END-IF.                                                      01860003
@@ -209,7 +302,12 @@
 019300       MOVE WHEN-COMPILED TO COMPILE-DATE;                        01900003
 019400       ACCEPT RUN-DATE FROM DATE;                                 01910003
 019500       ACCEPT RUN-TIME FROM TIME;                                 01920003
-019600       OPEN OUTPUT AFPPAGOT-FILE;                                 01930003
+019600       PERFORM 0940-CHECK-RESTART;                                !@10
+019610       IF RESTART-RUN THEN                                          !@10
+019620          OPEN EXTEND AFPPAGOT-FILE                                 !@10
+019630       ELSE                                                         !@10
+019640          OPEN OUTPUT AFPPAGOT-FILE                                 !@10
+019650       END-IF;                                                      !@10
 019700        SKIP2                                                     01940003
 019800       IF NOT AFPPAGOT-OK THEN                                    01950003
 019900          DISPLAY 'AFPPAGOT  STATUS AFTER OPEN ' AFPPAGOT-STATUS; 01960003
@@ -217,7 +315,39 @@
 020100          MOVE AFPPAGOT-STATUS TO RETURN-CODE;                    01980003
 020200          GOBACK;                                                 01990003
 020300       END-IF;                                                    02000003
-020400       MOVE ZERO TO AFPPAGOT-REC;                                 02010003
+020405       IF RESTART-RUN THEN                                          !@13
+020407          OPEN I-O STOREIDX-FILE                                    !@13
+020408       ELSE                                                         !@13
+020409          OPEN OUTPUT STOREIDX-FILE                                 !@13
+020410       END-IF;                                                      !@13
+020420       IF NOT STOREIDX-OK THEN                                    !@02
+020430          DISPLAY 'STOREIDX  STATUS AFTER OPEN ' STOREIDX-STATUS; !@02
+020440          DISPLAY ' ';                                            !@02
+020450          MOVE STOREIDX-STATUS TO RETURN-CODE;                    !@02
+020460          GOBACK;                                                 !@02
+020470       END-IF;                                                    !@02
+020475       IF RESTART-RUN THEN                                          !@13
+020477          OPEN I-O PAGEATTR-FILE                                    !@13
+020478       ELSE                                                         !@13
+020479          OPEN OUTPUT PAGEATTR-FILE                                 !@13
+020480       END-IF;                                                      !@13
+020481       IF NOT PAGEATTR-OK THEN                                    !@08
+020482          DISPLAY 'PAGEATTR  STATUS AFTER OPEN ' PAGEATTR-STATUS; !@08
+020483          DISPLAY ' ';                                            !@08
+020484          MOVE PAGEATTR-STATUS TO RETURN-CODE;                    !@08
+020485          GOBACK;                                                 !@08
+020486       END-IF;                                                    !@08
+020487       IF RESTART-RUN THEN                                          !@10
+020488          OPEN EXTEND AUDIT-FILE                                    !@10
+020489       ELSE                                                         !@10
+020490          OPEN OUTPUT AUDIT-FILE                                    !@10
+020491       END-IF;                                                      !@10
+020492       IF NOT AUDIT-OK THEN                                       !@09
+020493          DISPLAY 'AUDIT     STATUS AFTER OPEN ' AUDIT-STATUS;    !@09
+020494          DISPLAY ' ';                                            !@09
+020495          MOVE AUDIT-STATUS TO RETURN-CODE;                       !@09
+020496          GOBACK;                                                 !@09
+020497       END-IF;                                                    !@09
 020500        SKIP2                                                     02020003
 020600     END-IF.                                                      02030003
 020700     SET OUT-USE TO TRUE.                                         02040003
@@ -227,16 +357,21 @@
 021100* All other NOPs are written to the output file.                  02080003
 021200       IF OUT-SFDATA (1 : LENGTH OF NOP-EYEBALL) = NOP-EYEBALL    02090003
 021300        THEN                                                      02100003
+021310         PERFORM 0200-PROCESS-INDEX-TAG;                          !@02
 021400         SET OUT-DELETE TO TRUE;                                  02110003
 021500        ELSE                                                      02120003
 021600         PERFORM 0100-WRITE-PAGEOUT;                              02130003
 021700       END-IF;                                                    02140003
 021800      WHEN SF-BPG                                                 02150003
 021900       ADD 1 TO PAGE-COUNT;                                       02160003
+021910       ADD 1 TO TOTAL-PAGE-COUNT;                                  !@11
 022000       MOVE 0 TO LINE-COUNT;                                      02170003
 022100       PERFORM 0100-WRITE-PAGEOUT;                                02180003
+022110       PERFORM 0400-WRITE-PAGE-ATTR;                              !@08
 022200      WHEN OTHER                                                  02190003
 022300       ADD 1 TO LINE-COUNT;                                       02200003
+022310       ADD 1 TO TOTAL-LINE-COUNT;                                  !@12
+022315       ADD 1 TO EXTENT-LINE-COUNT;                                  !@13
 022400       MOVE LINE-COUNT TO OUT-SFSEQ;                              02210003
 022500       PERFORM 0100-WRITE-PAGEOUT;                                02220003
 022600     END-EVALUATE.                                                02230003
@@ -245,6 +380,7 @@
 022900        SKIP2                                                     02260003
 023000 0100-WRITE-PAGEOUT.                                              02270003
 023100     ADD 1 TO AFPPAGOT-REC.                                       02280003
+023110     ADD 1 TO TOTAL-AFPPAGOT-REC.                                  !@11
 023200     MOVE OUT-RECLEN TO AFPPAGOT-LENGTH.                          02290003
 023300     WRITE AFPPAGOT-RECORD FROM OUT-LINE                          02300003
 023400       INVALID KEY                                                02310003
@@ -253,4 +389,353 @@
 023700                AFPPAGOT-STATUS, ' VSAM CODES : ',                02340003
 023800                VSAM-RC, VSAM-FCT-CODE, VSAM-FDBK-CODE;           02350003
 023900                MOVE VSAM-RC TO RETURN-CODE;                      02360003
-024000     END-WRITE.                                                   02370003
\ No newline at end of file
+023910                PERFORM 0990-ABEND-DUMP                           !@05
+023920       NOT INVALID KEY                                             !@10
+023930                PERFORM 0950-SAVE-CHECKPOINT                      !@10
+024000     END-WRITE.                                                   02370003
+024050        SKIP1                                                     !@05
+024060 0990-ABEND-DUMP.                                                 !@05
+024070* A write failure here leaves the archive missing a record, so   !@05
+024080* stop the job and take a dump instead of letting ACIF keep      !@05
+024090* calling this exit against a now-gapped archive.                !@05
+024095     CALL ABND-PGM USING ABEND-TITLE, ABEND-OPTS.                 !@11
+024096* CEE3DMP above only writes the diagnostic dump - it does not      !@12
+024097* terminate.  CEE3ABD actually ends the enclave/job step so ACIF   !@12
+024098* cannot call this exit again against the now-gapped archive.     !@12
+024098     MOVE ABEND-CODE TO RETURN-CODE.                              !@05
+024098     MOVE ABEND-CODE TO ABD-ABEND-CODE.                            !@13
+024099     CALL ABD-PGM USING ABD-ABEND-CODE, ABD-CLEANUP-OPTION.        !@12
+024099     GOBACK.                                                      !@05
+024100        SKIP1                                                      !@10
+024102 0940-CHECK-RESTART.                                                !@10
+024104* Look for a checkpoint record left by a run that never reached    !@10
+024106* 0900-END-OF-JOB cleanly.  If the checkpoint is incomplete, pick   !@10
+024108* the archive back up where it left off instead of restarting at   !@10
+024110* relative record one and overwriting what is already there.       !@10
+024112     OPEN I-O CHKPT-FILE.                                           !@10
+024114     IF NOT CHKPT-OK THEN                                           !@10
+024116        DISPLAY PGMNAME, ' CHKPOINT STATUS AFTER OPEN ',            !@10
+024117                CHKPT-STATUS, ' VSAM CODES : ', CHKPT-VSAM-RC,      !@11
+024118                CHKPT-VSAM-FCT-CODE, CHKPT-VSAM-FDBK-CODE;          !@11
+024120        MOVE CHKPT-STATUS TO RETURN-CODE;                          !@10
+024122        GOBACK                                                     !@10
+024124     END-IF;                                                       !@10
+024126     READ CHKPT-FILE                                                !@10
+024128       INVALID KEY                                                 !@10
+024130        CONTINUE                                                   !@10
+024132       NOT INVALID KEY                                             !@10
+024134        SET CHKPT-HAVE-RECORD TO TRUE;                             !@10
+024136        IF CHKPT-INCOMPLETE THEN                                   !@10
+024138           SET RESTART-RUN TO TRUE;                                !@10
+024140           MOVE CHKPT-DDNAME     TO AFPPAGOT-DDNAME;               !@10
+024142           MOVE CHKPT-REC-COUNT  TO AFPPAGOT-REC;                  !@10
+024144           MOVE CHKPT-PAGE-COUNT TO PAGE-COUNT;                    !@10
+024146           MOVE CHKPT-LINE-COUNT TO LINE-COUNT;                    !@10
+024147           MOVE CHKPT-PREV-NOP-FLAG      TO PREV-NOP-FLAG;          !@11
+024148           MOVE CHKPT-PREV-DIVISION-CODE TO PREV-DIVISION-CODE;     !@11
+024149           MOVE CHKPT-PREV-STORE-CODE    TO PREV-STORE-CODE;        !@11
+024149          MOVE CHKPT-TOTAL-REC-COUNT    TO TOTAL-AFPPAGOT-REC;     !@11
+024149          MOVE CHKPT-TOTAL-PAGE-COUNT   TO TOTAL-PAGE-COUNT;       !@11
+024149          MOVE CHKPT-TOTAL-LINE-COUNT   TO TOTAL-LINE-COUNT;        !@12
+024149          MOVE CHKPT-PREV-DIVISION-CODE TO MAX-DIVISION-CODE-SEEN; !@12
+024149          MOVE CHKPT-EXTENT-LINE-COUNT  TO EXTENT-LINE-COUNT;      !@13
+024150           DISPLAY PGMNAME, ' RESTARTING AT DDNAME ',              !@10
+024151                   AFPPAGOT-DDNAME, ' RECORD ', AFPPAGOT-REC       !@10
+024152        END-IF                                                     !@10
+024154     END-READ;                                                     !@10
+024156     IF NOT RESTART-RUN THEN                                       !@10
+024158        MOVE ZERO TO AFPPAGOT-REC                                  !@10
+024160     END-IF.                                                       !@10
+024162        SKIP1                                                      !@10
+024164 0950-SAVE-CHECKPOINT.                                              !@10
+024166* Rewrite the one checkpoint record to reflect exactly what has    !@10
+024168* just been durably written, so a restart after an abend resumes   !@10
+024170* from here instead of from relative record one.                   !@10
+024172     MOVE AFPPAGOT-DDNAME TO CHKPT-DDNAME.                         !@10
+024174     MOVE AFPPAGOT-REC    TO CHKPT-REC-COUNT.                      !@10
+024176     MOVE PAGE-COUNT      TO CHKPT-PAGE-COUNT.                     !@10
+024178     MOVE LINE-COUNT      TO CHKPT-LINE-COUNT.                     !@10
+024179     MOVE PREV-NOP-FLAG      TO CHKPT-PREV-NOP-FLAG.                !@11
+024181     MOVE PREV-DIVISION-CODE TO CHKPT-PREV-DIVISION-CODE.           !@11
+024183     MOVE PREV-STORE-CODE    TO CHKPT-PREV-STORE-CODE.              !@11
+024183     MOVE TOTAL-AFPPAGOT-REC TO CHKPT-TOTAL-REC-COUNT.              !@11
+024183     MOVE TOTAL-PAGE-COUNT   TO CHKPT-TOTAL-PAGE-COUNT.             !@11
+024183     MOVE TOTAL-LINE-COUNT   TO CHKPT-TOTAL-LINE-COUNT.             !@12
+024183     MOVE EXTENT-LINE-COUNT  TO CHKPT-EXTENT-LINE-COUNT.            !@13
+024180     SET CHKPT-INCOMPLETE TO TRUE.                                 !@10
+024182     IF CHKPT-HAVE-RECORD THEN                                     !@10
+024184        REWRITE CHKPT-RECORD                                       !@10
+024186          INVALID KEY                                              !@10
+024187           DISPLAY PGMNAME, ' CHKPOINT REWRITE INVALID KEY.'       !@10
+024188                   ' VSAM CODES : ', CHKPT-VSAM-RC,                !@11
+024189                   CHKPT-VSAM-FCT-CODE, CHKPT-VSAM-FDBK-CODE       !@11
+024190        END-REWRITE                                                !@10
+024192     ELSE                                                          !@10
+024194        WRITE CHKPT-RECORD                                         !@10
+024196          INVALID KEY                                              !@10
+024197           DISPLAY PGMNAME, ' CHKPOINT WRITE INVALID KEY.'         !@10
+024199                   ' VSAM CODES : ', CHKPT-VSAM-RC,                !@11
+024201                   CHKPT-VSAM-FCT-CODE, CHKPT-VSAM-FDBK-CODE       !@11
+024200        END-WRITE;                                                 !@10
+024202        SET CHKPT-HAVE-RECORD TO TRUE                              !@10
+024204     END-IF.                                                       !@10
+024105        SKIP1                                                     !@08
+024110 0400-WRITE-PAGE-ATTR.                                            !@08
+024115* Capture the print attributes this page was built with, keyed   !@08
+024120* by the AFPPAGOT-FILE extent and relative record the page's     !@08
+024125* BPG boundary was just written to, so a reprint job can tell    !@08
+024130* which FORMDEF/PAGEDEF/PRMODE/CHARS/TRC to use without rerunning!@08
+024135* ACIF against the original JCL.                                 !@08
+024140     MOVE AFPPAGOT-DDNAME TO PAGEATTR-DDNAME.                     !@08
+024145     MOVE AFPPAGOT-REC    TO PAGEATTR-REC.                        !@08
+024150     MOVE PAGE-COUNT      TO PAGEATTR-PAGE-NUMBER.                !@08
+024155     MOVE OUT-CHARS       TO PAGEATTR-CHARS.                      !@08
+024160     MOVE OUT-FORMDEF     TO PAGEATTR-FORMDEF.                    !@08
+024165     MOVE OUT-PAGEDEF     TO PAGEATTR-PAGEDEF.                    !@08
+024170     MOVE OUT-PRMODE      TO PAGEATTR-PRMODE.                     !@08
+024175     MOVE OUT-TRC         TO PAGEATTR-TRC.                        !@08
+024180     WRITE PAGEATTR-RECORD                                        !@08
+024185       INVALID KEY                                                !@08
+024190        DISPLAY PGMNAME, ' PAGEATTR WRITE INVALID KEY.'           !@08
+024195                ' FILE STATUS ', PAGEATTR-STATUS,                 !@08
+024196                ' VSAM CODES : ', PAGEATTR-VSAM-RC,                !@11
+024197                PAGEATTR-VSAM-FCT-CODE, PAGEATTR-VSAM-FDBK-CODE    !@11
+024198     END-WRITE.                                                   !@08
+024199        SKIP1                                                     !@09
+024200 0500-WRITE-AUDIT-RECORD.                                         !@09
+024201* Log every division/store transition independent of the AFP     !@09
+024202* output itself, so operations has an operational record of what !@09
+024203* was archived and when that it can hand to audit on request.    !@09
+024204     MOVE NOP-DIVISION-CODE TO AUDIT-DIVISION-CODE.                !@09
+024205     MOVE NOP-STORE-CODE    TO AUDIT-STORE-CODE.                  !@09
+024206     MOVE RUN-DATE          TO AUDIT-RUN-DATE.                    !@09
+024207     MOVE RUN-TIME          TO AUDIT-RUN-TIME.                    !@09
+024208     MOVE PAGE-COUNT        TO AUDIT-PAGE-COUNT.                  !@09
+024209     WRITE AUDIT-RECORD.                                          !@09
+024100        SKIP2                                                     !@02
+024200 0200-PROCESS-INDEX-TAG.                                          !@02
+024300* Parse the division/store identification out of the index NOP   !@02
+024400* tag and record where its pages begin in AFPPAGOT-FILE, so a    !@02
+024500* reprint job can locate one store's pages without a sequential  !@02
+024600* scan of the whole archive.                                     !@02
+024700     MOVE OUT-SFDATA (1 : LENGTH OF NOP-DATA) TO NOP-DATA.        !@02
+024705     MOVE 'N' TO INDEX-TAG-FLAGGED-SWITCH.                         !@11
+024710     PERFORM 0220-VALIDATE-INDEX-TAG.                             !@06
+024715     IF (NOT PREV-NOP-SEEN) AND AFPPAGOT-REC > ZERO THEN           !@12
+024716        PERFORM 0230-INDEX-PRE-TAG-PAGES                          !@12
+024717     END-IF;                                                      !@12
+024800     IF PREV-NOP-SEEN                                             !@02
+024900        PERFORM 0210-CLOSE-PRIOR-INDEX-ENTRY                      !@02
+025000     END-IF;                                                      !@02
+025010     IF (NOT PREV-NOP-SEEN) OR                                    !@07
+025020        NOP-DIVISION-CODE NOT = PREV-DIVISION-CODE                !@07
+025030        PERFORM 0300-SWITCH-DIVISION-FILE                         !@07
+025040     END-IF;                                                      !@07
+025100     MOVE NOP-DIVISION-CODE   TO STOREIDX-DIVISION-CODE.          !@02
+025200     MOVE NOP-STORE-CODE      TO STOREIDX-STORE-CODE.             !@02
+025300     MOVE NOP-DIVISION-NAME   TO STOREIDX-DIVISION-NAME.          !@02
+025400     MOVE NOP-STORE-NAME      TO STOREIDX-STORE-NAME.             !@02
+025450     MOVE AFPPAGOT-DDNAME     TO STOREIDX-DDNAME.                 !@07
+025500     MOVE AFPPAGOT-REC TO STOREIDX-START-REC.                     !@02
+025600     ADD 1 TO STOREIDX-START-REC.                                 !@02
+025700     MOVE PAGE-COUNT TO STOREIDX-START-PAGE.                      !@02
+025800     ADD 1 TO STOREIDX-START-PAGE.                                !@02
+025900     MOVE ZERO TO STOREIDX-END-REC STOREIDX-END-PAGE.             !@02
+026000     WRITE STOREIDX-RECORD                                        !@02
+026100       INVALID KEY                                                !@02
+026150        IF STOREIDX-DUPKEY THEN                                    !@11
+026160           DISPLAY PGMNAME, ' STOREIDX WRITE INVALID KEY - '       !@11
+026170                   'DUPLICATE DIVISION/STORE KEY.'                 !@11
+026180                   ' FILE STATUS ', STOREIDX-STATUS                !@11
+026185        ELSE                                                       !@11
+026200           DISPLAY PGMNAME, ' STOREIDX WRITE INVALID KEY.'         !@02
+026300                   ' FILE STATUS ', STOREIDX-STATUS,               !@06
+026305                   ' VSAM CODES : ', STOREIDX-VSAM-RC,              !@11
+026310                   STOREIDX-VSAM-FCT-CODE,                         !@11
+026315                   STOREIDX-VSAM-FDBK-CODE                         !@11
+026320        END-IF;                                                    !@11
+026330        IF NOT INDEX-TAG-ALREADY-FLAGGED THEN                      !@11
+026340           ADD 1 TO INDEX-ERROR-COUNT                              !@06
+026350        END-IF                                                     !@11
+026400     END-WRITE;                                                   !@02
+026500     MOVE NOP-DIVISION-CODE TO PREV-DIVISION-CODE.                !@02
+026600     MOVE NOP-STORE-CODE    TO PREV-STORE-CODE.                   !@02
+026700     SET PREV-NOP-SEEN TO TRUE.                                   !@02
+026710     PERFORM 0500-WRITE-AUDIT-RECORD.                             !@09
+026720* Save the checkpoint here too, not just after a page write - a   !@13
+026730* crash between this STOREIDX write and the next page write would !@13
+026740* otherwise leave the on-disk PREV-DIVISION-CODE/STORE-CODE one    !@13
+026750* segment stale and misdirect restart's 0210-CLOSE-PRIOR-INDEX-   !@13
+026760* ENTRY at the next real transition.                               !@13
+026770     PERFORM 0950-SAVE-CHECKPOINT.                                !@13
+026800        SKIP1                                                     !@02
+026900 0210-CLOSE-PRIOR-INDEX-ENTRY.                                    !@02
+027000* Go back and fill in the ending record/page for the segment     !@02
+027100* that was open before this tag, now that we know where it ends. !@02
+027200     MOVE PREV-DIVISION-CODE TO STOREIDX-DIVISION-CODE.           !@02
+027300     MOVE PREV-STORE-CODE    TO STOREIDX-STORE-CODE.              !@02
+027400     READ STOREIDX-FILE                                           !@02
+027500       INVALID KEY                                                !@02
+027600        DISPLAY PGMNAME, ' STOREIDX READ FOR REWRITE NOT FOUND.'  !@02
+027700     NOT INVALID KEY                                              !@02
+027800        MOVE AFPPAGOT-REC TO STOREIDX-END-REC;                    !@02
+027900        MOVE PAGE-COUNT TO STOREIDX-END-PAGE;                     !@02
+028000        REWRITE STOREIDX-RECORD                                   !@02
+028100          INVALID KEY                                             !@02
+028200           DISPLAY PGMNAME, ' STOREIDX REWRITE INVALID KEY.'      !@02
+028300        END-REWRITE                                               !@02
+028400     END-READ.                                                    !@02
+028450        SKIP1                                                     !@06
+028455 0230-INDEX-PRE-TAG-PAGES.                                         !@12
+028456* Pages written before the very first index NOP tag landed in     !@12
+028457* the initial generic AFPPAGOT-DDNAME extent with no STOREIDX     !@12
+028458* segment of its own - index them under division/store 00/00 so  !@12
+028459* a reprint job can still find them instead of leaving them       !@12
+028459* permanently unreachable.                                        !@12
+028459     MOVE ZERO TO STOREIDX-DIVISION-CODE.                          !@12
+028459     MOVE ZERO TO STOREIDX-STORE-CODE.                             !@12
+028459     MOVE 'PRE-INDEX'   TO STOREIDX-DIVISION-NAME.                 !@12
+028459     MOVE 'PAGES'       TO STOREIDX-STORE-NAME.                    !@12
+028459     MOVE AFPPAGOT-DDNAME TO STOREIDX-DDNAME.                      !@12
+028459     MOVE 1 TO STOREIDX-START-REC.                                 !@12
+028459     MOVE 1 TO STOREIDX-START-PAGE.                                !@12
+028459     MOVE AFPPAGOT-REC TO STOREIDX-END-REC.                        !@12
+028459     MOVE PAGE-COUNT TO STOREIDX-END-PAGE.                         !@12
+028459     WRITE STOREIDX-RECORD                                        !@12
+028459       INVALID KEY                                                 !@12
+028459        DISPLAY PGMNAME, ' STOREIDX WRITE FOR PRE-INDEX PAGES '    !@12
+028459                'INVALID KEY - ALREADY INDEXED.'                  !@12
+028459                ' FILE STATUS ', STOREIDX-STATUS                  !@12
+028459     END-WRITE.                                                    !@12
+028459        SKIP1                                                      !@12
+028460 0220-VALIDATE-INDEX-TAG.                                         !@06
+028470* A corrupted index tag from the input side should not be        !@06
+028480* archived as if it were legitimate - check it against the last  !@06
+028490* division/store tag seen before it gets written to STOREIDX.    !@06
+028500     IF PREV-NOP-SEEN                                             !@06
+028510        IF NOP-DIVISION-CODE < PREV-DIVISION-CODE                 !@06
+028520           DISPLAY PGMNAME, ' INDEX TAG DIVISION CODE OUT OF '    !@06
+028530                   'SEQUENCE. PREV=', PREV-DIVISION-CODE,         !@06
+028540                   ' NEW=', NOP-DIVISION-CODE;                    !@06
+028550           ADD 1 TO INDEX-ERROR-COUNT;                            !@06
+028555           SET INDEX-TAG-ALREADY-FLAGGED TO TRUE                   !@11
+028560        END-IF;                                                   !@06
+028570        IF NOP-DIVISION-CODE = PREV-DIVISION-CODE                 !@06
+028580           AND NOP-STORE-CODE = PREV-STORE-CODE                   !@06
+028590           DISPLAY PGMNAME, ' DUPLICATE INDEX TAG FOR DIVISION '  !@06
+028600                   NOP-DIVISION-CODE, ' STORE ', NOP-STORE-CODE;  !@06
+028610           ADD 1 TO INDEX-ERROR-COUNT;                            !@06
+028615           SET INDEX-TAG-ALREADY-FLAGGED TO TRUE                   !@11
+028620        END-IF                                                    !@06
+028630     END-IF.                                                      !@06
+028635        SKIP1                                                     !@07
+028636 0300-SWITCH-DIVISION-FILE.                                       !@07
+028637* Give each division its own AFPPAGOT extent, so one division's   !@07
+028638* archive can be retained, purged, or reprinted independently of  !@07
+028639* the others instead of being stuck in one combined RRDS.         !@07
+028642     MOVE SPACES TO NEW-AFPPAGOT-DDNAME.                            !@11
+028642     MOVE NOP-DIVISION-CODE TO DIVISION-DDNAME-SUFFIX.            !@07
+028643     STRING 'AFPPD' DIVISION-DDNAME-SUFFIX DELIMITED BY SIZE      !@07
+028644       INTO NEW-AFPPAGOT-DDNAME.                                    !@11
+028644* If the extent for this division is the one a restart already    !@11
+028644* reopened with OPEN EXTEND, it is already the current extent -   !@11
+028644* do not close and re-OPEN OUTPUT it, which would truncate the    !@11
+028644* records the restart just resumed and appended.                  !@11
+028644     IF NEW-AFPPAGOT-DDNAME NOT = AFPPAGOT-DDNAME THEN              !@11
+028644* A division code that is no higher than one already archived     !@12
+028644* and closed this run means this extent was already written -    !@12
+028644* OPEN OUTPUT here would truncate pages already on it, so abend   !@12
+028644* instead of silently destroying them.                            !@12
+028644        IF MAX-DIVISION-CODE-SEEN NOT = ZERO                       !@12
+028644           AND NOP-DIVISION-CODE NOT > MAX-DIVISION-CODE-SEEN THEN !@12
+028644           DISPLAY PGMNAME, ' DIVISION ', NOP-DIVISION-CODE,        !@12
+028644                   ' REUSES AN ALREADY-CLOSED AFPPAGOT EXTENT.'    !@12
+028644                   ' ABORTING TO AVOID OVERWRITING ARCHIVED'       !@12
+028644                   ' PAGES.';                                      !@12
+028644           MOVE 16 TO ABEND-CODE;                                  !@12
+028644           PERFORM 0990-ABEND-DUMP                                 !@12
+028644        END-IF;                                                    !@12
+028640        PERFORM 0930-CLOSE-CURRENT-DIVISION-FILE;                 !@07
+028641        MOVE NEW-AFPPAGOT-DDNAME TO AFPPAGOT-DDNAME;                !@11
+028645        OPEN OUTPUT AFPPAGOT-FILE;                                !@07
+028646        IF NOT AFPPAGOT-OK THEN                                   !@07
+028647           DISPLAY PGMNAME, ' AFPPAGOT STATUS AFTER OPEN '        !@07
+028648                   AFPPAGOT-STATUS, ' DDNAME ', AFPPAGOT-DDNAME;  !@07
+028649           MOVE AFPPAGOT-STATUS TO RETURN-CODE;                   !@07
+028650           GOBACK                                                 !@07
+028651        END-IF;                                                   !@07
+028652        MOVE ZERO TO AFPPAGOT-REC, PAGE-COUNT, LINE-COUNT          !@11
+028652        MOVE ZERO TO EXTENT-LINE-COUNT                             !@13
+028652        MOVE NOP-DIVISION-CODE TO MAX-DIVISION-CODE-SEEN           !@12
+028652     END-IF.                                                       !@11
+028653        SKIP1                                                     !@07
+028654 0930-CLOSE-CURRENT-DIVISION-FILE.                                !@07
+028655     PERFORM 0910-WRITE-TRAILER.                                  !@07
+028656     CLOSE AFPPAGOT-FILE.                                         !@07
+028657        SKIP1                                                     !@02
+028660 0900-END-OF-JOB.                                                 !@03
+028700* Finalize the last open index segment, close the index file,    !@02
+028800* then write a trailer to AFPPAGOT-FILE marking the archive      !@03
+028900* complete before closing it.                                    !@03
+029000     IF PREV-NOP-SEEN                                             !@02
+029100        PERFORM 0210-CLOSE-PRIOR-INDEX-ENTRY                      !@02
+029200     END-IF;                                                      !@02
+029300     CLOSE STOREIDX-FILE.                                         !@02
+029310     CLOSE PAGEATTR-FILE.                                         !@08
+029320     CLOSE AUDIT-FILE.                                            !@09
+029400     PERFORM 0930-CLOSE-CURRENT-DIVISION-FILE.                    !@07
+029405* Only mark the checkpoint complete now that the final trailer    !@11
+029406* has actually been written and AFPPAGOT-FILE is actually closed - !@11
+029407* if the job dies between here and where the checkpoint used to    !@11
+029408* be marked complete, a restart must still see it as incomplete.   !@11
+029330     MOVE AFPPAGOT-DDNAME TO CHKPT-DDNAME.                        !@10
+029332     MOVE AFPPAGOT-REC    TO CHKPT-REC-COUNT.                     !@10
+029334     MOVE PAGE-COUNT      TO CHKPT-PAGE-COUNT.                    !@10
+029336     MOVE LINE-COUNT      TO CHKPT-LINE-COUNT.                    !@10
+029336     MOVE TOTAL-AFPPAGOT-REC TO CHKPT-TOTAL-REC-COUNT.             !@11
+029336     MOVE TOTAL-PAGE-COUNT   TO CHKPT-TOTAL-PAGE-COUNT.            !@11
+029336     MOVE TOTAL-LINE-COUNT   TO CHKPT-TOTAL-LINE-COUNT.            !@12
+029337     MOVE EXTENT-LINE-COUNT  TO CHKPT-EXTENT-LINE-COUNT.           !@13
+029338     SET CHKPT-COMPLETE TO TRUE.                                  !@10
+029340     IF CHKPT-HAVE-RECORD THEN                                    !@10
+029342        REWRITE CHKPT-RECORD                                      !@10
+029350          INVALID KEY                                             !@10
+029360           DISPLAY PGMNAME, ' CHKPOINT REWRITE INVALID KEY.'      !@10
+029370        END-REWRITE                                               !@10
+029372     ELSE                                                         !@10
+029374        WRITE CHKPT-RECORD                                        !@10
+029376          INVALID KEY                                             !@10
+029378           DISPLAY PGMNAME, ' CHKPOINT WRITE INVALID KEY.'        !@10
+029379        END-WRITE                                                 !@10
+029380     END-IF;                                                      !@10
+029390     CLOSE CHKPT-FILE.                                            !@10
+029550     PERFORM 0920-DISPLAY-SUMMARY.                                !@04
+029600        SKIP1                                                     !@03
+029700 0910-WRITE-TRAILER.                                              !@03
+029800     MOVE AFPPAGOT-REC TO TRLR-REC-COUNT.                         !@03
+029900     MOVE PAGE-COUNT TO TRLR-PAGE-COUNT.                          !@03
+030000     MOVE EXTENT-LINE-COUNT TO TRLR-LINE-COUNT.                    !@13
+030100     MOVE RUN-DATE TO TRLR-RUN-DATE.                              !@03
+030200     MOVE RUN-TIME TO TRLR-RUN-TIME.                              !@03
+030300     ADD 1 TO AFPPAGOT-REC.                                       !@03
+030310     ADD 1 TO TOTAL-AFPPAGOT-REC.                                  !@11
+030400     MOVE LENGTH OF TRAILER-RECORD TO AFPPAGOT-LENGTH.            !@03
+030500     WRITE AFPPAGOT-RECORD FROM TRAILER-RECORD                    !@03
+030600       INVALID KEY                                                !@03
+030700        DISPLAY PGMNAME, ' TRAILER WRITE INVALID KEY.'            !@03
+030800                ' FILE STATUS ', AFPPAGOT-STATUS                  !@03
+030900     END-WRITE.                                                   !@03
+031000        SKIP1                                                     !@04
+031100 0920-DISPLAY-SUMMARY.                                            !@04
+031200* Report the volume archived this run to SYSOUT so operations    !@04
+031300* can confirm it without digging through the AFP output itself.  !@04
+031400     DISPLAY PGMNAME, ' JOB SUMMARY -------------------------'.   !@04
+031500     DISPLAY PGMNAME, ' RUN DATE/TIME      : ', RUN-DATE, ' / ',  !@04
+031600             RUN-TIME.                                            !@04
+031700     DISPLAY PGMNAME, ' TOTAL PAGES WRITTEN: ', TOTAL-PAGE-COUNT. !@11
+031800     DISPLAY PGMNAME, ' TOTAL LINES WRITTEN: ',                   !@12
+031810             TOTAL-LINE-COUNT.                                     !@12
+031900     DISPLAY PGMNAME, ' RECORDS TO AFPPAGOT : ',                  !@11
+031910             TOTAL-AFPPAGOT-REC.                                   !@11
+032000     DISPLAY PGMNAME, ' INDEX TAG ERRORS    : ', INDEX-ERROR-COUNT.!@04
+032100     DISPLAY PGMNAME, ' END OF JOB SUMMARY -------------------'.  !@04
