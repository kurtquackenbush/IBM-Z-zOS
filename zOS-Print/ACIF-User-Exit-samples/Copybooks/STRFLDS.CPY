@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  STRFLDS - AFP STRUCTURED FIELD IDENTIFIER (SFI) CONSTANTS    *
+      *  USED TO CLASSIFY OUT-SFTYPE IN THE ACIF OUTPUT EXIT.         *
+      *  ONLY THE SFI VALUES ACTUALLY TESTED BY THE EXIT ARE LISTED.  *
+      *****************************************************************
+       01  SF-NOP                      PIC X(3) VALUE X'D3EEEE'.
+       01  SF-BPG                      PIC X(3) VALUE X'D3A8AF'.
+       01  SF-EPG                      PIC X(3) VALUE X'D3A9AF'.
