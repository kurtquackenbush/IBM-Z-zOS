@@ -0,0 +1,38 @@
+      *****************************************************************
+      *  CHKPOINT - RECORD LAYOUT FOR THE ACIFOTX RESTART CHECKPOINT  *
+      *  FILE.  A SINGLE RECORD, REWRITTEN AFTER EVERY SUCCESSFUL     *
+      *  WRITE TO AFPPAGOT-FILE, CARRYING THE DDNAME, RELATIVE        *
+      *  RECORD NUMBER, PAGE-COUNT AND LINE-COUNT AS OF THAT WRITE.   *
+      *  CHKPT-COMPLETE-FLAG IS 'N' WHILE A RUN IS IN FLIGHT AND 'Y'  *
+      *  ONCE 0900-END-OF-JOB RUNS CLEAN, SO THE NEXT RUN CAN TELL A  *
+      *  CLEAN COMPLETION FROM ONE THAT DIED MID-ARCHIVE AND RESTART  *
+      *  FROM THE SAVED POSITION INSTEAD OF RELATIVE RECORD ONE.      *
+      *  CHKPT-PREV-NOP-FLAG/DIVISION-CODE/STORE-CODE CARRY THE SAME  *
+      *  "LAST INDEX TAG SEEN" STATE AS PREV-NOP-DATA IN ACIFOTX, SO  *
+      *  A RESTART KNOWS IT IS STILL MID-SEGMENT AND DOES NOT TREAT   *
+      *  THE NEXT INDEX TAG AS THE FIRST ONE OF THE WHOLE RUN.        *
+      *  CHKPT-TOTAL-REC-COUNT/TOTAL-PAGE-COUNT/TOTAL-LINE-COUNT      *
+      *  CARRY THE WHOLE-RUN TOTALS FOR THE JOB SUMMARY, SEPARATE     *
+      *  FROM THE PER-EXTENT COUNTS ABOVE, SO A RESTART'S SUMMARY     *
+      *  STILL REPORTS THE WORK DONE BEFORE THE ABEND, NOT JUST THE   *
+      *  WORK DONE AFTER IT.  CHKPT-EXTENT-LINE-COUNT CARRIES THE      *
+      *  CURRENT DIVISION EXTENT'S RUNNING LINE TOTAL SO A RESTART    *
+      *  MID-EXTENT STILL WRITES A CORRECT TRLR-LINE-COUNT WHEN THAT  *
+      *  EXTENT IS EVENTUALLY CLOSED.                                 *
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-DDNAME            PIC X(8).
+           05  CHKPT-REC-COUNT         PIC 9(8) BINARY.
+           05  CHKPT-PAGE-COUNT        PIC S9(8) BINARY.
+           05  CHKPT-LINE-COUNT        PIC S9(8) BINARY.
+           05  CHKPT-COMPLETE-FLAG     PIC X.
+               88  CHKPT-COMPLETE      VALUE 'Y'.
+               88  CHKPT-INCOMPLETE    VALUE 'N'.
+           05  CHKPT-PREV-NOP-FLAG     PIC X.
+               88  CHKPT-PREV-NOP-SEEN VALUE HIGH-VALUE.
+           05  CHKPT-PREV-DIVISION-CODE PIC 99.
+           05  CHKPT-PREV-STORE-CODE   PIC 99.
+           05  CHKPT-TOTAL-REC-COUNT   PIC 9(8) BINARY.
+           05  CHKPT-TOTAL-PAGE-COUNT  PIC S9(8) BINARY.
+           05  CHKPT-TOTAL-LINE-COUNT  PIC S9(8) BINARY.
+           05  CHKPT-EXTENT-LINE-COUNT PIC S9(8) BINARY.
