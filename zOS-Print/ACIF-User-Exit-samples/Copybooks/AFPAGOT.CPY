@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  AFPAGOT - RECORD LAYOUT FOR THE ACIFOTX PAGE ARCHIVE FILE.   *
+      *  THE FILE IS A VSAM RRDS CONTAINING ONE VARYING-LENGTH        *
+      *  RECORD PER AFP STRUCTURED FIELD WRITTEN BY ACIFOTX, PLUS     *
+      *  A SINGLE TRAILER RECORD APPENDED AT END OF FILE.             *
+      *                                                                *
+      *  :PREFIX: IS REPLACED BY THE CALLER WITH THE DATA-NAME        *
+      *  PREFIX FOR THE FD THIS RECORD BELONGS TO.                    *
+      *****************************************************************
+       01  :PREFIX:-RECORD.
+           05  :PREFIX:-DATA           PIC X(1)
+                                        OCCURS 1 TO 32761 TIMES
+                                        DEPENDING ON :PREFIX:-LENGTH.
