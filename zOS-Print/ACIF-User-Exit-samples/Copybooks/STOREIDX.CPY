@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  STOREIDX - RECORD LAYOUT FOR THE DIVISION/STORE INDEX FILE.  *
+      *  ONE RECORD PER DIVISION/STORE SEGMENT FOUND IN THE ACIF      *
+      *  INPUT, KEYED BY DIVISION+STORE, GIVING THE RELATIVE-RECORD   *
+      *  AND PAGE RANGE OF THAT SEGMENT WITHIN AFPPAGOT-FILE SO A     *
+      *  REPRINT JOB CAN GO DIRECTLY TO IT INSTEAD OF READING THE     *
+      *  RRDS SEQUENTIALLY.  SHARED BY ACIFOTX (WRITER) AND ACIFOTXR  *
+      *  (READER).                                                    *
+      *****************************************************************
+       01  STOREIDX-RECORD.
+           05  STOREIDX-KEY.
+               10  STOREIDX-DIVISION-CODE     PIC 99.
+               10  STOREIDX-STORE-CODE        PIC 99.
+           05  STOREIDX-DIVISION-NAME         PIC X(12).
+           05  STOREIDX-STORE-NAME            PIC X(12).
+           05  STOREIDX-DDNAME                PIC X(8).
+           05  STOREIDX-START-REC             PIC 9(8) BINARY.
+           05  STOREIDX-START-PAGE            PIC S9(8) BINARY.
+           05  STOREIDX-END-REC               PIC 9(8) BINARY.
+           05  STOREIDX-END-PAGE              PIC S9(8) BINARY.
