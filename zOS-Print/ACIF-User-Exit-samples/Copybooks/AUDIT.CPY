@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  AUDIT - RECORD LAYOUT FOR THE ACIFOTX AUDIT-TRAIL FILE.      *
+      *  ONE RECORD PER DIVISION/STORE TRANSITION DETECTED FROM THE   *
+      *  INDEX NOP TAGS, SHOWING WHAT WAS ARCHIVED AND WHEN,          *
+      *  INDEPENDENT OF THE AFP OUTPUT ITSELF, FOR AUDIT REVIEW.      *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DIVISION-CODE     PIC 99.
+           05  AUDIT-STORE-CODE        PIC 99.
+           05  AUDIT-RUN-DATE          PIC 9(6).
+           05  AUDIT-RUN-TIME          PIC 9(8).
+           05  AUDIT-PAGE-COUNT        PIC S9(8) BINARY.
