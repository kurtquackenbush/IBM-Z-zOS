@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  PAGEATTR - RECORD LAYOUT FOR THE PER-PAGE ATTRIBUTE FILE.    *
+      *  ONE RECORD PER PAGE WRITTEN TO AFPPAGOT-FILE, CAPTURING THE  *
+      *  CHARS/FORMDEF/PAGEDEF/PRMODE/TRC THAT PAGE WAS BUILT WITH SO *
+      *  A REPRINT JOB CAN DETERMINE THEM WITHOUT RERUNNING ACIF      *
+      *  AGAINST THE ORIGINAL JCL.  KEYED BY THE DDNAME OF THE        *
+      *  AFPPAGOT-FILE EXTENT THE PAGE LIVES IN PLUS ITS RELATIVE     *
+      *  RECORD NUMBER WITHIN THAT EXTENT.                            *
+      *****************************************************************
+       01  PAGEATTR-RECORD.
+           05  PAGEATTR-KEY.
+               10  PAGEATTR-DDNAME         PIC X(8).
+               10  PAGEATTR-REC            PIC 9(8) BINARY.
+           05  PAGEATTR-PAGE-NUMBER        PIC S9(8) BINARY.
+           05  PAGEATTR-CHARS              PIC X(20).
+           05  PAGEATTR-FORMDEF            PIC X(8).
+           05  PAGEATTR-PAGEDEF            PIC X(8).
+           05  PAGEATTR-PRMODE             PIC X(8).
+           05  PAGEATTR-TRC                PIC XXX.
